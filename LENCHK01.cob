@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LENCHK01.
+       AUTHOR. DATA-QUALITY-TEAM.
+      *REMARKS. SHARED LENGTH-VALIDATION SUBROUTINE.
+      *    GIVEN A SOURCE FIELD, CHECKS WHETHER ITS ACTUAL CONTENT
+      *    WILL FIT A TARGET FIELD OF LK-TARGET-LEN WITHOUT
+      *    TRUNCATION.  ANY MOVE-HEAVY PROGRAM IN THE SHOP CAN
+      *    CALL THIS INSTEAD OF HAND-ROLLING THE SAME TRIM/IF
+      *    CHECK.  LK-SOURCE-LEN IS THE DECLARED LENGTH OF
+      *    LK-SOURCE-DATA TO CONSIDER (NORMALLY ITS FULL SIZE).
+      *    LK-COUNT-MODE SELECTS HOW CONTENT IS COUNTED:
+      *    "B" (BYTE, THE DEFAULT) TRIMS TRAILING SINGLE-BYTE
+      *    SPACE PADDING AND TREATS EVERY REMAINING BYTE AS ONE
+      *    CHARACTER.  "D" (DBCS) TREATS THE DATA AS DOUBLE-BYTE
+      *    CHARACTER DATA: IF THE FIELD IS BRACKETED BY A
+      *    SHIFT-OUT (X"0E") / SHIFT-IN (X"0F") PAIR -- THE
+      *    STANDARD MAINFRAME CONVENTION -- THE SI POSITION MARKS
+      *    THE END OF REAL CONTENT, SO WHATEVER PAD CHARACTER
+      *    FOLLOWS IT (SINGLE- OR DOUBLE-BYTE) NEVER NEEDS TO BE
+      *    GUESSED AT.  UNBRACKETED DBCS DATA FALLS BACK TO
+      *    TRIMMING TRAILING SINGLE-BYTE SPACES, WHICH DOES NOT
+      *    RECOGNIZE GENUINE DOUBLE-BYTE SPACE PADDING -- FIELDS
+      *    THAT NEED THAT SHOULD BE SENT IN BRACKETED FORM.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-LENGTH          PIC 9(8) VALUE 0.
+       01  WS-TRIMMED-BYTES        PIC 9(8) VALUE 0.
+       01  WS-SCAN-IDX             PIC 9(4) VALUE 0.
+       01  WS-SI-POS               PIC 9(4) VALUE 0.
+       01  WS-DBCS-BRACKET-FLAG    PIC X VALUE "N".
+           88  WS-DBCS-BRACKETED       VALUE "Y".
+
+       LINKAGE SECTION.
+       COPY LENCHKLK.
+
+       PROCEDURE DIVISION USING LK-LENCHK-PARM.
+       0000-MAIN.
+           MOVE 0 TO WS-WORK-LENGTH
+           MOVE SPACE TO LK-TRUNC-FLAG
+
+           IF LK-COUNT-DBCS
+               PERFORM 0100-DBCS-CONTENT-LENGTH
+           ELSE
+      *        TRAILING ONLY -- A PLAIN FUNCTION TRIM WITH NO
+      *        LEADING/TRAILING PHRASE STRIPS SPACES OFF BOTH
+      *        ENDS, WHICH WOULD UNDERCOUNT A FIELD WITH A
+      *        MEANINGFUL LEADING SPACE (E.G. RIGHT-JUSTIFIED
+      *        DATA) AND LET A TRULY OVERSIZED VALUE PASS.
+               MOVE FUNCTION LENGTH(
+                       FUNCTION TRIM(LK-SOURCE-DATA (1:LK-SOURCE-LEN),
+                           TRAILING))
+                   TO WS-WORK-LENGTH
+           END-IF
+           MOVE WS-WORK-LENGTH TO LK-CHAR-LEN
+
+           IF LK-CHAR-LEN > LK-TARGET-LEN
+               MOVE "Y" TO LK-TRUNC-FLAG
+           ELSE
+               MOVE "N" TO LK-TRUNC-FLAG
+           END-IF
+
+           GOBACK.
+
+       0100-DBCS-CONTENT-LENGTH.
+           MOVE 0 TO WS-SI-POS
+           MOVE "N" TO WS-DBCS-BRACKET-FLAG
+           IF LK-SOURCE-LEN > 0
+               AND LK-SOURCE-DATA (1:1) = X"0E"
+               MOVE "Y" TO WS-DBCS-BRACKET-FLAG
+               PERFORM VARYING WS-SCAN-IDX FROM 2 BY 1
+                       UNTIL WS-SCAN-IDX > LK-SOURCE-LEN
+                           OR WS-SI-POS > 0
+                   IF LK-SOURCE-DATA (WS-SCAN-IDX:1) = X"0F"
+                       MOVE WS-SCAN-IDX TO WS-SI-POS
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF WS-DBCS-BRACKETED AND WS-SI-POS > 0
+      *        CONTENT RUNS FROM BYTE 2 (JUST AFTER SO) UP TO BYTE
+      *        WS-SI-POS - 1 (JUST BEFORE SI); THE SI POSITION
+      *        ITSELF IS THE BOUNDARY, SO NO PAD-CHARACTER GUESS
+      *        IS NEEDED.
+               COMPUTE WS-WORK-LENGTH = (WS-SI-POS - 2) / 2
+           ELSE
+      *        TRAILING ONLY -- SEE THE NOTE IN 0000-MAIN; THE SAME
+      *        BOTH-ENDS-TRIM RISK APPLIES HERE.
+               MOVE FUNCTION LENGTH(
+                       FUNCTION TRIM(LK-SOURCE-DATA (1:LK-SOURCE-LEN),
+                           TRAILING))
+                   TO WS-TRIMMED-BYTES
+               COMPUTE WS-WORK-LENGTH = WS-TRIMMED-BYTES / 2
+           END-IF.
