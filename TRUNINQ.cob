@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRUNINQ.
+       AUTHOR. DATA-QUALITY-TEAM.
+      *REMARKS. ONLINE INQUIRY TRANSACTION FOR THE DATA-QUALITY
+      *    TEAM TO BROWSE TRUNCATION EXCEPTIONS LOGGED TO THE
+      *    AUDIT FILE BY TRUNMAIN.  EXCEPTIONS CAN BE FILTERED
+      *    BY RUN DATE AND/OR TARGET FIELD NAME, DRILLED INTO TO
+      *    SEE THE ORIGINAL VERSUS TRUNCATED VALUE, AND MARKED
+      *    REVIEWED OR RESENT BY SOURCE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AU-KEY
+               ALTERNATE RECORD KEY IS AU-FIELD-NAME
+                   WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SEARCH-DATE          PIC 9(8) VALUE 0.
+       01  WS-SEARCH-FIELD-NAME    PIC X(30) VALUE SPACE.
+       01  WS-ACTION-CODE          PIC X VALUE SPACE.
+       01  WS-QUIT-FLAG            PIC X VALUE "N".
+           88  WS-QUIT-REQUESTED       VALUE "Y".
+       01  WS-NO-MORE-FLAG         PIC X VALUE "N".
+           88  WS-NO-MORE-RECORDS      VALUE "Y".
+
+       SCREEN SECTION.
+       01  SEARCH-CRITERIA-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1 VALUE "TRUNCATION EXCEPTION INQUIRY".
+           05  LINE 3 COL 1
+               VALUE "SEARCH DATE (YYYYMMDD, 0 = ALL DATES):".
+           05  LINE 3 COL 42 PIC 9(8) USING WS-SEARCH-DATE.
+           05  LINE 4 COL 1
+               VALUE "SEARCH FIELD NAME (BLANK = ALL FIELDS):".
+           05  LINE 4 COL 42 PIC X(30) USING WS-SEARCH-FIELD-NAME.
+
+       01  DETAIL-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1 VALUE "RUN DATE:".
+           05  LINE 1 COL 20 PIC 9(8) FROM AU-RUN-DATE.
+           05  LINE 2 COL 1 VALUE "FIELD NAME:".
+           05  LINE 2 COL 20 PIC X(30) FROM AU-FIELD-NAME.
+           05  LINE 3 COL 1 VALUE "ORIGINAL VALUE:".
+           05  LINE 3 COL 20 PIC X(100) FROM AU-ORIGINAL-VALUE.
+           05  LINE 4 COL 1 VALUE "TRUNCATED VALUE:".
+           05  LINE 4 COL 20 PIC X(100) FROM AU-TRUNCATED-VALUE.
+           05  LINE 5 COL 1 VALUE "TIMESTAMP:".
+           05  LINE 5 COL 20 PIC X(26) FROM AU-TIMESTAMP.
+           05  LINE 6 COL 1 VALUE "STATUS:".
+           05  LINE 6 COL 20 PIC X FROM AU-STATUS.
+           05  LINE 8 COL 1
+               VALUE "ACTION: R=REVIEWED S=RESENT N=NEXT Q=QUIT".
+           05  LINE 9 COL 1 VALUE "ENTER ACTION:".
+           05  LINE 9 COL 15 PIC X USING WS-ACTION-CODE.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN I-O AUDIT-FILE
+           DISPLAY SEARCH-CRITERIA-SCREEN
+           ACCEPT SEARCH-CRITERIA-SCREEN
+           PERFORM 0100-POSITION-BROWSE
+           PERFORM 0200-BROWSE-LOOP
+               UNTIL WS-QUIT-REQUESTED OR WS-NO-MORE-RECORDS
+           CLOSE AUDIT-FILE
+           STOP RUN.
+
+       0100-POSITION-BROWSE.
+      *    START ON THE ALTERNATE KEY WHEN A FIELD NAME WAS GIVEN
+      *    SO THE BROWSE IS NARROWED TO THAT TARGET FIELD; OTHER-
+      *    WISE START FROM THE BEGINNING OF THE FILE BY RUN DATE.
+           IF WS-SEARCH-FIELD-NAME NOT = SPACE
+               MOVE WS-SEARCH-FIELD-NAME TO AU-FIELD-NAME
+               START AUDIT-FILE KEY IS >= AU-FIELD-NAME
+                   INVALID KEY
+                       SET WS-NO-MORE-RECORDS TO TRUE
+               END-START
+           ELSE
+               MOVE WS-SEARCH-DATE TO AU-RUN-DATE
+               MOVE 0 TO AU-SEQ-NO
+               START AUDIT-FILE KEY IS >= AU-KEY
+                   INVALID KEY
+                       SET WS-NO-MORE-RECORDS TO TRUE
+               END-START
+           END-IF.
+
+       0200-BROWSE-LOOP.
+           PERFORM 0210-READ-NEXT-MATCH
+           IF NOT WS-NO-MORE-RECORDS
+               PERFORM 0220-SHOW-AND-ACT
+           END-IF.
+
+       0210-READ-NEXT-MATCH.
+      *    LOOPS (RATHER THAN RECURSES) PAST RECORDS THAT DON'T
+      *    MATCH THE SEARCH DATE, SO A LARGE FILE WITH A NARROW
+      *    DATE FILTER CAN'T EXHAUST THE CALL STACK.
+           PERFORM UNTIL WS-NO-MORE-RECORDS
+               READ AUDIT-FILE NEXT RECORD
+                   AT END
+                       SET WS-NO-MORE-RECORDS TO TRUE
+               END-READ
+               IF NOT WS-NO-MORE-RECORDS
+                   IF WS-SEARCH-FIELD-NAME NOT = SPACE
+                       AND AU-FIELD-NAME NOT = WS-SEARCH-FIELD-NAME
+                       SET WS-NO-MORE-RECORDS TO TRUE
+                   END-IF
+               END-IF
+               IF NOT WS-NO-MORE-RECORDS
+                   IF WS-SEARCH-DATE = 0
+                       OR AU-RUN-DATE = WS-SEARCH-DATE
+                       EXIT PERFORM
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       0220-SHOW-AND-ACT.
+           MOVE SPACE TO WS-ACTION-CODE
+           DISPLAY DETAIL-SCREEN
+           ACCEPT DETAIL-SCREEN
+           EVALUATE WS-ACTION-CODE
+               WHEN "R"
+                   MOVE "R" TO AU-STATUS
+                   REWRITE AUDIT-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR: UNABLE TO UPDATE AUDIT "
+                               "RECORD -- IT MAY HAVE BEEN REMOVED "
+                               "BY ANOTHER PROCESS"
+                   END-REWRITE
+               WHEN "S"
+                   MOVE "S" TO AU-STATUS
+                   REWRITE AUDIT-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR: UNABLE TO UPDATE AUDIT "
+                               "RECORD -- IT MAY HAVE BEEN REMOVED "
+                               "BY ANOTHER PROCESS"
+                   END-REWRITE
+               WHEN "Q"
+                   MOVE "Y" TO WS-QUIT-FLAG
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
