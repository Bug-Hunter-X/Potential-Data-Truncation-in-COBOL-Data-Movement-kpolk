@@ -0,0 +1,10 @@
+      *----------------------------------------------------------*
+      *  REJREC - EXCEPTION OUTPUT RECORD FOR TRANSACTIONS THAT   *
+      *  FAILED THE LENGTH CHECK.  WRITTEN INSTEAD OF ABORTING    *
+      *  THE RUN SO OPERATIONS CAN WORK EXCEPTIONS SEPARATELY.    *
+      *----------------------------------------------------------*
+       01  REJECT-RECORD.
+           05  RJ-RECORD-ID        PIC X(10).
+           05  RJ-FIELD-NAME       PIC X(30).
+           05  RJ-FIELD-VALUE      PIC X(100).
+           05  RJ-REASON           PIC X(40).
