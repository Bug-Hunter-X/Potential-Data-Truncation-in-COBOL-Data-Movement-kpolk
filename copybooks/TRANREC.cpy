@@ -0,0 +1,10 @@
+      *----------------------------------------------------------*
+      *  TRANREC - INBOUND TRANSACTION RECORD.  ONE FIELD VALUE   *
+      *  PER RECORD, IDENTIFIED BY RECORD ID AND FIELD NAME, TO   *
+      *  BE LENGTH-VALIDATED AGAINST ITS TARGET BEFORE IT IS      *
+      *  MOVED DOWNSTREAM.                                        *
+      *----------------------------------------------------------*
+       01  TRAN-RECORD.
+           05  TR-RECORD-ID        PIC X(10).
+           05  TR-FIELD-NAME       PIC X(30).
+           05  TR-FIELD-VALUE      PIC X(100).
