@@ -0,0 +1,21 @@
+      *----------------------------------------------------------*
+      *  LENCHKLK - LINKAGE LAYOUT FOR THE LENCHK01 LENGTH-CHECK  *
+      *  SUBROUTINE.  COPY THIS INTO THE CALLER'S WORKING-STORAGE *
+      *  TO BUILD THE PARAMETER AND INTO LENCHK01'S LINKAGE       *
+      *  SECTION SO BOTH SIDES STAY IN STEP.                      *
+      *----------------------------------------------------------*
+       01  LK-LENCHK-PARM.
+           05  LK-SOURCE-DATA      PIC X(100).
+      *        DECLARED LENGTH OF LK-SOURCE-DATA TO CONSIDER (THE
+      *        CALLER NORMALLY SETS THIS TO THE FULL SIZE OF THE
+      *        SOURCE FIELD); LENCHK01 TRIMS TRAILING SPACES
+      *        WITHIN THIS RANGE TO FIND THE ACTUAL CONTENT LENGTH.
+           05  LK-SOURCE-LEN       PIC 9(4).
+           05  LK-TARGET-LEN       PIC 9(4).
+           05  LK-COUNT-MODE       PIC X VALUE "B".
+               88  LK-COUNT-BYTE       VALUE "B".
+               88  LK-COUNT-DBCS       VALUE "D".
+           05  LK-CHAR-LEN         PIC 9(4).
+           05  LK-TRUNC-FLAG       PIC X.
+               88  LK-IS-TRUNCATED     VALUE "Y".
+               88  LK-NOT-TRUNCATED    VALUE "N".
