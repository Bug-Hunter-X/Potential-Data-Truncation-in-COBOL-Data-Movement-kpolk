@@ -0,0 +1,13 @@
+      *----------------------------------------------------------*
+      *  RESTPARM - OPTIONAL RESTART PARAMETER RECORD.  WHEN      *
+      *  PRESENT AND NON-BLANK, RP-RESTART-KEY IS THE COMPOSITE    *
+      *  TRANREC KEY (RECORD ID + FIELD NAME) OF THE LAST ROW      *
+      *  SUCCESSFULLY VALIDATED BY THE PRIOR RUN; ROWS UP TO AND   *
+      *  INCLUDING IT ARE SKIPPED.  THE FIELD NAME MUST BE PART    *
+      *  OF THE KEY BECAUSE ONE RECORD ID SPANS MULTIPLE ROWS,     *
+      *  ONE PER FIELD.                                            *
+      *----------------------------------------------------------*
+       01  RESTART-PARM-RECORD.
+           05  RP-RESTART-KEY.
+               10  RP-RESTART-RECORD-ID    PIC X(10).
+               10  RP-RESTART-FIELD-NAME   PIC X(30).
