@@ -0,0 +1,17 @@
+      *----------------------------------------------------------*
+      *  CHKPNT - CHECKPOINT RECORD WRITTEN EVERY N PROCESSED     *
+      *  RECORDS SO A RERUN CAN RESTART AFTER THE LAST RECORD     *
+      *  THAT WAS VALIDATED INSTEAD OF REPROCESSING THE WHOLE     *
+      *  TRANSACTION FILE.  CK-LAST-RECORD-KEY IS THE COMPOSITE    *
+      *  TRANREC KEY (RECORD ID + FIELD NAME), NOT THE RECORD ID   *
+      *  ALONE -- A SINGLE TR-RECORD-ID SPANS MULTIPLE TRANREC     *
+      *  ROWS (ONE PER FIELD), SO THE RECORD ID BY ITSELF CANNOT   *
+      *  PIN DOWN WHICH ROW OF THAT RECORD WAS LAST VALIDATED.     *
+      *----------------------------------------------------------*
+       01  CHECKPOINT-RECORD.
+           05  CK-JOB-NAME             PIC X(8).
+           05  CK-LAST-RECORD-KEY.
+               10  CK-LAST-RECORD-ID       PIC X(10).
+               10  CK-LAST-FIELD-NAME      PIC X(30).
+           05  CK-RECORD-COUNT         PIC 9(9).
+           05  CK-TIMESTAMP            PIC X(26).
