@@ -0,0 +1,16 @@
+      *----------------------------------------------------------*
+      *  FLDCTL - FIELD-NAME-TO-MAX-LENGTH CONTROL TABLE RECORD.  *
+      *  READ AT RUN START INTO A WORKING-STORAGE TABLE SO ONE    *
+      *  PROGRAM CAN VALIDATE MANY DIFFERENTLY-SIZED TARGET       *
+      *  FIELDS INSTEAD OF HARD-CODING A SINGLE PIC CLAUSE.       *
+      *----------------------------------------------------------*
+       01  FLD-CONTROL-RECORD.
+           05  FC-FIELD-NAME           PIC X(30).
+           05  FC-MAX-LENGTH           PIC 9(4).
+           05  FC-COUNT-MODE           PIC X.
+               88  FC-COUNT-BYTE           VALUE "B".
+               88  FC-COUNT-DBCS           VALUE "D".
+           05  FC-HANDLE-MODE          PIC X.
+               88  FC-HANDLE-REJECT        VALUE "R".
+               88  FC-HANDLE-TRUNCATE      VALUE "T".
+               88  FC-HANDLE-PASS-THROUGH  VALUE "P".
