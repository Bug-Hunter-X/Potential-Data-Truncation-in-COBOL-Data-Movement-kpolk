@@ -0,0 +1,21 @@
+      *----------------------------------------------------------*
+      *  AUDREC - AUDIT HISTORY RECORD.  ONE ROW WRITTEN EVERY    *
+      *  TIME A FIELD FAILS THE LENGTH CHECK, SO THERE IS A       *
+      *  QUERYABLE, PERSISTENT RECORD OF WHY AN INBOUND VALUE     *
+      *  DID NOT FIT ITS TARGET FIELD.  INDEXED BY AU-KEY SO THE  *
+      *  TRUNINQ ONLINE INQUIRY CAN BROWSE BY RUN DATE AND, VIA   *
+      *  THE ALTERNATE KEY, BY TARGET FIELD NAME.                 *
+      *----------------------------------------------------------*
+       01  AUDIT-RECORD.
+           05  AU-KEY.
+               10  AU-RUN-DATE             PIC 9(8).
+               10  AU-SEQ-NO               PIC 9(6).
+           05  AU-JOB-NAME             PIC X(8).
+           05  AU-FIELD-NAME           PIC X(30).
+           05  AU-ORIGINAL-VALUE       PIC X(100).
+           05  AU-TRUNCATED-VALUE      PIC X(100).
+           05  AU-TIMESTAMP            PIC X(26).
+           05  AU-STATUS               PIC X VALUE "O".
+               88  AU-STATUS-OPEN          VALUE "O".
+               88  AU-STATUS-REVIEWED      VALUE "R".
+               88  AU-STATUS-RESENT        VALUE "S".
