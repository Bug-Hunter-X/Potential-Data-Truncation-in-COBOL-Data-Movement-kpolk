@@ -1,14 +1,612 @@
-01  WS-AREA-1 PIC X(100). 
-01  WS-AREA-2 PIC X(100). 
-01  WS-LENGTH PIC 9(4) VALUE 0. 
-
-PROCEDURE DIVISION.
-    MOVE "Hello" TO WS-AREA-1.
-    INSPECT WS-AREA-1 TALLYING WS-LENGTH FOR CHARACTERS.
-    IF WS-LENGTH > LENGTH OF WS-AREA-2 THEN
-        DISPLAY "Error: Data too long for WS-AREA-2" 
-        STOP RUN
-    END-IF.
-    MOVE WS-AREA-1 TO WS-AREA-2.
-    DISPLAY WS-AREA-2.
-    STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRUNMAIN.
+       AUTHOR. DATA-QUALITY-TEAM.
+      *REMARKS. BATCH LENGTH-VALIDATION DRIVER.  READS INBOUND
+      *    TRANSACTION RECORDS, CALLS THE SHARED LENCHK01
+      *    SUBROUTINE TO CHECK EACH FIELD VALUE AGAINST ITS
+      *    TARGET LENGTH, AND WRITES OVERSIZED FIELDS TO A
+      *    REJECT FILE INSTEAD OF ABORTING THE RUN SO THE REST
+      *    OF THE BATCH COMPLETES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-FILE ASSIGN TO "REJECT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "TRUNRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FIELD-CTL-FILE ASSIGN TO "FLDCTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AU-KEY
+               ALTERNATE RECORD KEY IS AU-FIELD-NAME
+                   WITH DUPLICATES.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPNT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL RESTART-PARM-FILE ASSIGN TO "RESTPARM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       COPY TRANREC.
+
+       FD  REJECT-FILE.
+       COPY REJREC.
+
+       FD  REPORT-FILE.
+      *    144 BYTES -- WIDE ENOUGH TO HOLD THE FULL DETAIL LINE
+      *    BUILT IN 0450-WRITE-REPORT-DETAIL (30+2+4+2+4+2+100)
+      *    WITHOUT THE STRING SILENTLY DROPPING THE TAIL OF THE
+      *    VALUE COLUMN.
+       01  REPORT-RECORD               PIC X(144).
+
+       FD  FIELD-CTL-FILE.
+       COPY FLDCTL.
+
+       FD  AUDIT-FILE.
+       COPY AUDREC.
+
+       FD  CHECKPOINT-FILE.
+       COPY CHKPNT.
+
+       FD  RESTART-PARM-FILE.
+       COPY RESTPARM.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA-2               PIC X(100).
+       01  WS-EOF-FLAG             PIC X VALUE "N".
+           88  WS-END-OF-FILE          VALUE "Y".
+       01  WS-CTL-EOF-FLAG         PIC X VALUE "N".
+           88  WS-CTL-END-OF-FILE      VALUE "Y".
+       01  WS-RUN-DATE             PIC 9(8).
+       01  WS-RUN-DATE-X REDEFINES WS-RUN-DATE PIC X(8).
+       01  WS-TRUNC-COUNT          PIC 9(6) VALUE 0.
+       01  WS-FC-COUNT             PIC 9(4) VALUE 0.
+
+       01  WS-FIELD-CTL-TABLE.
+           05  WS-FC-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-FC-COUNT
+                   INDEXED BY WS-FC-IDX.
+               10  WS-FC-FIELD-NAME        PIC X(30).
+               10  WS-FC-MAX-LENGTH        PIC 9(4).
+               10  WS-FC-COUNT-MODE        PIC X.
+               10  WS-FC-HANDLE-MODE       PIC X.
+       01  WS-FC-FOUND-FLAG        PIC X VALUE "N".
+           88  WS-FC-FOUND              VALUE "Y".
+       01  WS-HANDLE-MODE          PIC X VALUE "R".
+           88  WS-MODE-REJECT           VALUE "R".
+           88  WS-MODE-TRUNCATE         VALUE "T".
+           88  WS-MODE-PASS-THROUGH     VALUE "P".
+       01  WS-JOB-NAME             PIC X(8) VALUE "TRUNMAIN".
+       01  WS-TRUNCATED-VALUE      PIC X(100).
+       01  WS-CURRENT-DATE         PIC 9(8).
+       01  WS-CD-GROUP REDEFINES WS-CURRENT-DATE.
+           05  WS-CD-YYYY              PIC 9(4).
+           05  WS-CD-MM                PIC 9(2).
+           05  WS-CD-DD                PIC 9(2).
+       01  WS-CURRENT-TIME         PIC 9(8).
+       01  WS-CT-GROUP REDEFINES WS-CURRENT-TIME.
+           05  WS-CT-HH                PIC 9(2).
+           05  WS-CT-MI                PIC 9(2).
+           05  WS-CT-SS                PIC 9(2).
+           05  WS-CT-TT                PIC 9(2).
+       01  WS-TIMESTAMP             PIC X(26).
+       01  WS-RESTART-KEY.
+           05  WS-RESTART-RECORD-ID     PIC X(10) VALUE SPACE.
+           05  WS-RESTART-FIELD-NAME    PIC X(30) VALUE SPACE.
+       01  WS-SKIP-MODE-FLAG        PIC X VALUE "N".
+           88  WS-SKIPPING              VALUE "Y".
+       01  WS-PROCESSED-COUNT       PIC 9(9) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(4) VALUE 100.
+       01  WS-AUDIT-SEQ             PIC 9(6) VALUE 0.
+       01  WS-AUDIT-SEQ-EOF-FLAG    PIC X VALUE "N".
+           88  WS-AUDIT-NO-MORE         VALUE "Y".
+       01  WS-TOTAL-RECORDS-READ    PIC 9(9) VALUE 0.
+       01  WS-TOTAL-FIELDS-CHECKED  PIC 9(9) VALUE 0.
+       01  WS-TOTAL-PASSED-CLEAN    PIC 9(9) VALUE 0.
+       01  WS-SUM-COUNT             PIC 9(4) VALUE 0.
+       01  WS-SUM-FOUND-FLAG        PIC X VALUE "N".
+           88  WS-SUM-FOUND             VALUE "Y".
+       01  WS-SUM-TRACK-OK-FLAG     PIC X VALUE "Y".
+           88  WS-SUM-TRACK-OK          VALUE "Y".
+
+       01  WS-SUMMARY-TABLE.
+           05  WS-SUM-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-SUM-COUNT
+                   INDEXED BY WS-SUM-IDX.
+               10  WS-SUM-FIELD-NAME       PIC X(30).
+               10  WS-SUM-CHECKED          PIC 9(7).
+               10  WS-SUM-TRUNC            PIC 9(7).
+               10  WS-SUM-PASS             PIC 9(7).
+
+       01  WS-SUMMARY-DETAIL.
+           05  WS-SD-FIELD-NAME        PIC X(30).
+           05  WS-SD-CHECKED           PIC ZZZZZZ9.
+           05  WS-SD-TRUNC             PIC ZZZZZZ9.
+           05  WS-SD-PASS              PIC ZZZZZZ9.
+
+       01  WS-REPORT-DETAIL.
+           05  WS-RD-FIELD-NAME        PIC X(30).
+           05  WS-RD-ATTEMPTED-LEN     PIC ZZZ9.
+           05  WS-RD-TARGET-LEN        PIC ZZZ9.
+           05  WS-RD-VALUE             PIC X(100).
+
+       COPY LENCHKLK.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-PROCESS-TRANSACTIONS
+               UNTIL WS-END-OF-FILE
+           PERFORM 0900-TERMINATE
+           STOP RUN.
+
+       0100-INITIALIZE.
+           OPEN INPUT TRANS-FILE
+           OPEN OUTPUT REJECT-FILE
+           OPEN OUTPUT REPORT-FILE
+           OPEN I-O AUDIT-FILE
+           OPEN EXTEND CHECKPOINT-FILE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 0140-SEED-AUDIT-SEQUENCE
+           PERFORM 0150-WRITE-REPORT-HEADER
+           PERFORM 0120-LOAD-FIELD-CONTROL-TABLE
+           PERFORM 0130-LOAD-RESTART-PARM
+           READ TRANS-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-RECORDS-READ
+           END-READ.
+
+       0140-SEED-AUDIT-SEQUENCE.
+      *    AU-KEY (AU-RUN-DATE + AU-SEQ-NO) IS A PERSISTENT
+      *    PRIMARY KEY ON AN INDEXED FILE, NOT A PER-RUN COUNTER.
+      *    A SAME-DAY RERUN -- INCLUDING A RESTART AFTER AN ABEND
+      *    (SEE 0130-LOAD-RESTART-PARM) -- MUST NOT REISSUE
+      *    SEQUENCE NUMBERS ALREADY ON FILE FOR TODAY, SO SCAN FOR
+      *    THE HIGHEST AU-SEQ-NO ALREADY WRITTEN FOR WS-RUN-DATE
+      *    AND RESUME FROM THERE.
+           MOVE 0 TO WS-AUDIT-SEQ
+           MOVE "N" TO WS-AUDIT-SEQ-EOF-FLAG
+           MOVE WS-RUN-DATE TO AU-RUN-DATE
+           MOVE 0 TO AU-SEQ-NO
+           START AUDIT-FILE KEY IS >= AU-KEY
+               INVALID KEY
+                   SET WS-AUDIT-NO-MORE TO TRUE
+           END-START
+           PERFORM UNTIL WS-AUDIT-NO-MORE
+               READ AUDIT-FILE NEXT RECORD
+                   AT END
+                       SET WS-AUDIT-NO-MORE TO TRUE
+               END-READ
+               IF NOT WS-AUDIT-NO-MORE
+                   IF AU-RUN-DATE = WS-RUN-DATE
+                       IF AU-SEQ-NO > WS-AUDIT-SEQ
+                           MOVE AU-SEQ-NO TO WS-AUDIT-SEQ
+                       END-IF
+                   ELSE
+                       SET WS-AUDIT-NO-MORE TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       0130-LOAD-RESTART-PARM.
+      *    AN OPTIONAL RESTART KEY LETS A RERUN SKIP PAST RECORDS
+      *    ALREADY VALIDATED BY A PRIOR RUN THAT DID NOT FINISH.
+           OPEN INPUT RESTART-PARM-FILE
+           READ RESTART-PARM-FILE
+               NOT AT END
+                   MOVE RP-RESTART-KEY TO WS-RESTART-KEY
+           END-READ
+           CLOSE RESTART-PARM-FILE
+           IF WS-RESTART-KEY NOT = SPACE
+               MOVE "Y" TO WS-SKIP-MODE-FLAG
+           END-IF.
+
+       0120-LOAD-FIELD-CONTROL-TABLE.
+           OPEN INPUT FIELD-CTL-FILE
+           PERFORM UNTIL WS-CTL-END-OF-FILE
+               READ FIELD-CTL-FILE
+                   AT END
+                       SET WS-CTL-END-OF-FILE TO TRUE
+                   NOT AT END
+                       IF WS-FC-COUNT < 200
+                           ADD 1 TO WS-FC-COUNT
+                           MOVE FC-FIELD-NAME
+                               TO WS-FC-FIELD-NAME (WS-FC-COUNT)
+                           MOVE FC-MAX-LENGTH
+                               TO WS-FC-MAX-LENGTH (WS-FC-COUNT)
+                           MOVE FC-COUNT-MODE
+                               TO WS-FC-COUNT-MODE (WS-FC-COUNT)
+                           MOVE FC-HANDLE-MODE
+                               TO WS-FC-HANDLE-MODE (WS-FC-COUNT)
+                       ELSE
+                           DISPLAY "WARNING: FLDCTL HAS MORE THAN 200 "
+                               "ENTRIES -- IGNORING " FC-FIELD-NAME
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FIELD-CTL-FILE.
+
+       0150-WRITE-REPORT-HEADER.
+           MOVE SPACE TO REPORT-RECORD
+           STRING "TRUNCATION EXCEPTION REPORT - RUN DATE: "
+               WS-RUN-DATE-X DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+           MOVE SPACE TO REPORT-RECORD
+           STRING "FIELD NAME" DELIMITED BY SIZE
+               "     ATTEMPTED" DELIMITED BY SIZE
+               "  TARGET-MAX" DELIMITED BY SIZE
+               "  TRUNCATED VALUE" DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD.
+
+       0200-PROCESS-TRANSACTIONS.
+           IF WS-SKIPPING
+               PERFORM 0210-CHECK-RESTART-SKIP
+           ELSE
+               PERFORM 0300-VALIDATE-AND-MOVE
+               PERFORM 0500-CHECKPOINT-IF-DUE
+           END-IF
+           READ TRANS-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-RECORDS-READ
+           END-READ.
+
+       0210-CHECK-RESTART-SKIP.
+      *    SKIP ROWS UP TO AND INCLUDING THE ONE THE PRIOR RUN LAST
+      *    CHECKPOINTED; NORMAL VALIDATION RESUMES AFTER IT.  THE
+      *    KEY IS THE COMPOSITE (RECORD ID, FIELD NAME), NOT THE
+      *    RECORD ID ALONE -- ONE TR-RECORD-ID SPANS MULTIPLE ROWS,
+      *    ONE PER FIELD, SO MATCHING ON RECORD ID ALONE WOULD TURN
+      *    OFF SKIP MODE ON THE FIRST ROW OF THAT RECORD AND SKIP
+      *    ANY LATER FIELD ROWS OF THE SAME RECORD THAT WERE NEVER
+      *    ACTUALLY VALIDATED BY THE PRIOR RUN.
+           IF TR-RECORD-ID = WS-RESTART-RECORD-ID
+               AND TR-FIELD-NAME = WS-RESTART-FIELD-NAME
+               MOVE "N" TO WS-SKIP-MODE-FLAG
+           END-IF.
+
+       0500-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-PROCESSED-COUNT
+           IF FUNCTION MOD(WS-PROCESSED-COUNT, WS-CHECKPOINT-INTERVAL)
+                   = 0
+               PERFORM 0510-WRITE-CHECKPOINT
+           END-IF.
+
+       0510-WRITE-CHECKPOINT.
+           MOVE WS-JOB-NAME TO CK-JOB-NAME
+           MOVE TR-RECORD-ID TO CK-LAST-RECORD-ID
+           MOVE TR-FIELD-NAME TO CK-LAST-FIELD-NAME
+           MOVE WS-PROCESSED-COUNT TO CK-RECORD-COUNT
+           PERFORM 0470-BUILD-TIMESTAMP
+           MOVE WS-TIMESTAMP TO CK-TIMESTAMP
+           WRITE CHECKPOINT-RECORD.
+
+       0300-VALIDATE-AND-MOVE.
+      *    LK-SOURCE-LEN IS THE DECLARED SIZE OF TR-FIELD-VALUE,
+      *    NOT ITS CONTENT LENGTH; LENCHK01 TRIMS TRAILING SPACES
+      *    WITHIN THAT RANGE TO FIND HOW MANY CHARACTERS ARE
+      *    ACTUALLY PRESENT.
+           MOVE TR-FIELD-VALUE TO LK-SOURCE-DATA
+           MOVE LENGTH OF TR-FIELD-VALUE TO LK-SOURCE-LEN
+           PERFORM 0320-LOOKUP-TARGET-LENGTH
+
+           CALL "LENCHK01" USING LK-LENCHK-PARM
+
+           PERFORM 0330-UPDATE-SUMMARY-TOTALS
+
+           IF LK-IS-TRUNCATED
+               EVALUATE TRUE
+                   WHEN WS-MODE-TRUNCATE
+                       PERFORM 0410-TRUNCATE-AND-FLAG
+                   WHEN WS-MODE-PASS-THROUGH
+                       PERFORM 0420-FLAG-AND-PASS-THROUGH
+                   WHEN OTHER
+                       PERFORM 0400-WRITE-REJECT
+               END-EVALUATE
+           ELSE
+               MOVE TR-FIELD-VALUE TO WS-AREA-2
+           END-IF.
+
+       0410-TRUNCATE-AND-FLAG.
+      *    FIELD IS CONFIGURED TO TOLERATE SILENT TRUNCATION: CUT
+      *    THE VALUE DOWN TO THE TARGET LENGTH, LET IT MOVE ON,
+      *    AND STILL LOG IT TO THE REPORT AND AUDIT TRAIL.  THE
+      *    REPORT/AUDIT TRUNCATED VALUE IS THE SAME CUT VALUE
+      *    THAT ACTUALLY MOVES ON.
+           MOVE SPACE TO WS-AREA-2
+           MOVE TR-FIELD-VALUE (1:LK-TARGET-LEN) TO WS-AREA-2
+           MOVE WS-AREA-2 TO WS-TRUNCATED-VALUE
+           PERFORM 0450-WRITE-REPORT-DETAIL
+           PERFORM 0460-WRITE-AUDIT-RECORD.
+
+       0420-FLAG-AND-PASS-THROUGH.
+      *    FIELD IS CONFIGURED AS LOW-SEVERITY: THE OVERSIZED
+      *    VALUE PASSES THROUGH UNCHANGED RATHER THAN BEING CUT
+      *    OR REJECTED, BUT THE OVERAGE IS STILL FLAGGED SO THE
+      *    CONDITION IS VISIBLE ON THE REPORT AND AUDIT TRAIL.
+      *    NOTHING WAS ACTUALLY TRUNCATED, SO THE REPORT/AUDIT
+      *    "TRUNCATED VALUE" IS THE SAME UNTOUCHED VALUE THAT
+      *    MOVES ON -- NOT A SYNTHETIC CUT-DOWN VALUE THAT WAS
+      *    NEVER PRODUCED.
+           MOVE TR-FIELD-VALUE TO WS-AREA-2
+           MOVE WS-AREA-2 TO WS-TRUNCATED-VALUE
+           PERFORM 0450-WRITE-REPORT-DETAIL
+           PERFORM 0460-WRITE-AUDIT-RECORD.
+
+       0330-UPDATE-SUMMARY-TOTALS.
+      *    WS-SUM-TRACK-OK IS "N" ONLY WHEN TR-FIELD-NAME IS A NEW
+      *    DISTINCT FIELD AND THE 200-ENTRY SUMMARY TABLE IS FULL;
+      *    THE RUN-WIDE TOTALS STILL COUNT IT, BUT THERE IS NO
+      *    TABLE SLOT TO ADD ITS PER-FIELD BREAKDOWN INTO.
+           PERFORM 0332-FIND-OR-ADD-SUMMARY-ENTRY
+           ADD 1 TO WS-TOTAL-FIELDS-CHECKED
+           IF WS-SUM-TRACK-OK
+               ADD 1 TO WS-SUM-CHECKED (WS-SUM-IDX)
+           END-IF
+           IF LK-IS-TRUNCATED
+               IF WS-SUM-TRACK-OK
+                   ADD 1 TO WS-SUM-TRUNC (WS-SUM-IDX)
+               END-IF
+           ELSE
+               ADD 1 TO WS-TOTAL-PASSED-CLEAN
+               IF WS-SUM-TRACK-OK
+                   ADD 1 TO WS-SUM-PASS (WS-SUM-IDX)
+               END-IF
+           END-IF.
+
+       0332-FIND-OR-ADD-SUMMARY-ENTRY.
+           MOVE "N" TO WS-SUM-FOUND-FLAG
+           MOVE "Y" TO WS-SUM-TRACK-OK-FLAG
+           IF WS-SUM-COUNT > 0
+               SET WS-SUM-IDX TO 1
+               SEARCH WS-SUM-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-SUM-FIELD-NAME (WS-SUM-IDX) = TR-FIELD-NAME
+                       MOVE "Y" TO WS-SUM-FOUND-FLAG
+               END-SEARCH
+           END-IF
+           IF NOT WS-SUM-FOUND
+               IF WS-SUM-COUNT < 200
+                   ADD 1 TO WS-SUM-COUNT
+                   SET WS-SUM-IDX TO WS-SUM-COUNT
+                   MOVE TR-FIELD-NAME TO WS-SUM-FIELD-NAME (WS-SUM-IDX)
+                   MOVE 0 TO WS-SUM-CHECKED (WS-SUM-IDX)
+                   MOVE 0 TO WS-SUM-TRUNC (WS-SUM-IDX)
+                   MOVE 0 TO WS-SUM-PASS (WS-SUM-IDX)
+               ELSE
+                   MOVE "N" TO WS-SUM-TRACK-OK-FLAG
+                   DISPLAY "WARNING: SUMMARY TABLE HAS MORE THAN 200 "
+                       "DISTINCT FIELDS -- NOT TRACKING " TR-FIELD-NAME
+               END-IF
+           END-IF.
+
+       0320-LOOKUP-TARGET-LENGTH.
+      *    LOOK UP THE TARGET FIELD'S MAX LENGTH IN THE CONTROL
+      *    TABLE LOADED FROM FLDCTL.  FIELDS NOT FOUND IN THE
+      *    TABLE FALL BACK TO THE LENGTH OF WS-AREA-2 SO AN
+      *    UNCONFIGURED FIELD STILL GETS A SANE DEFAULT CHECK.
+           MOVE "N" TO WS-FC-FOUND-FLAG
+           MOVE LENGTH OF WS-AREA-2 TO LK-TARGET-LEN
+           MOVE "B" TO LK-COUNT-MODE
+           MOVE "R" TO WS-HANDLE-MODE
+           IF WS-FC-COUNT > 0
+               SET WS-FC-IDX TO 1
+               SEARCH WS-FC-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-FC-FIELD-NAME (WS-FC-IDX) = TR-FIELD-NAME
+                       MOVE "Y" TO WS-FC-FOUND-FLAG
+                       MOVE WS-FC-MAX-LENGTH (WS-FC-IDX)
+                           TO LK-TARGET-LEN
+                       MOVE WS-FC-COUNT-MODE (WS-FC-IDX)
+                           TO LK-COUNT-MODE
+                       MOVE WS-FC-HANDLE-MODE (WS-FC-IDX)
+                           TO WS-HANDLE-MODE
+               END-SEARCH
+           END-IF.
+
+       0400-WRITE-REJECT.
+      *    THE RECORD IS REJECTED, SO NOTHING ACTUALLY MOVES; THE
+      *    REPORT/AUDIT "TRUNCATED VALUE" IS SYNTHESIZED AS WHAT
+      *    THE TARGET FIELD WOULD HAVE HELD HAD THE MOVE BEEN
+      *    ALLOWED TO PROCEED.
+           MOVE TR-RECORD-ID TO RJ-RECORD-ID
+           MOVE TR-FIELD-NAME TO RJ-FIELD-NAME
+           MOVE TR-FIELD-VALUE TO RJ-FIELD-VALUE
+           MOVE "DATA TOO LONG FOR TARGET FIELD" TO RJ-REASON
+           WRITE REJECT-RECORD
+           MOVE SPACE TO WS-TRUNCATED-VALUE
+           MOVE TR-FIELD-VALUE (1:LK-TARGET-LEN) TO WS-TRUNCATED-VALUE
+           PERFORM 0450-WRITE-REPORT-DETAIL
+           PERFORM 0460-WRITE-AUDIT-RECORD.
+
+       0460-WRITE-AUDIT-RECORD.
+      *    WS-TRUNCATED-VALUE IS SET BY THE CALLER (0400/0410/0420)
+      *    TO WHATEVER VALUE ACTUALLY APPLIES FOR ITS HANDLING
+      *    MODE; THIS PARAGRAPH JUST RECORDS IT.
+           PERFORM 0470-BUILD-TIMESTAMP
+           ADD 1 TO WS-AUDIT-SEQ
+           MOVE WS-RUN-DATE TO AU-RUN-DATE
+           MOVE WS-AUDIT-SEQ TO AU-SEQ-NO
+           MOVE WS-JOB-NAME TO AU-JOB-NAME
+           MOVE TR-FIELD-NAME TO AU-FIELD-NAME
+           MOVE TR-FIELD-VALUE TO AU-ORIGINAL-VALUE
+           MOVE WS-TRUNCATED-VALUE TO AU-TRUNCATED-VALUE
+           MOVE WS-TIMESTAMP TO AU-TIMESTAMP
+           MOVE "O" TO AU-STATUS
+           PERFORM 0465-WRITE-AUDIT-WITH-RETRY.
+
+       0465-WRITE-AUDIT-WITH-RETRY.
+      *    DEFENSIVE BACKSTOP FOR 0140-SEED-AUDIT-SEQUENCE: IF
+      *    AU-KEY STILL COMES BACK DUPLICATE (E.G. ANOTHER JOB
+      *    WROTE TO THE FILE AFTER THE STARTUP SCAN), BUMP THE
+      *    SEQUENCE AND RETRY INSTEAD OF ABENDING THE RUN.
+           WRITE AUDIT-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-AUDIT-SEQ
+                   MOVE WS-AUDIT-SEQ TO AU-SEQ-NO
+                   PERFORM 0465-WRITE-AUDIT-WITH-RETRY
+           END-WRITE.
+
+       0470-BUILD-TIMESTAMP.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE SPACE TO WS-TIMESTAMP
+           STRING WS-CD-YYYY DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-CD-MM DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-CD-DD DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-CT-HH DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               WS-CT-MI DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               WS-CT-SS DELIMITED BY SIZE
+               "." DELIMITED BY SIZE
+               WS-CT-TT DELIMITED BY SIZE
+               INTO WS-TIMESTAMP
+           END-STRING.
+
+       0450-WRITE-REPORT-DETAIL.
+      *    WS-RD-VALUE SHOWS THE TRUNCATED VALUE (SET BY THE
+      *    CALLING PARAGRAPH INTO WS-TRUNCATED-VALUE), NOT THE
+      *    FULL SOURCE VALUE, PER THE EXCEPTION REPORT LAYOUT.
+           ADD 1 TO WS-TRUNC-COUNT
+           MOVE TR-FIELD-NAME TO WS-RD-FIELD-NAME
+           MOVE LK-CHAR-LEN TO WS-RD-ATTEMPTED-LEN
+           MOVE LK-TARGET-LEN TO WS-RD-TARGET-LEN
+           MOVE WS-TRUNCATED-VALUE TO WS-RD-VALUE
+           MOVE SPACE TO REPORT-RECORD
+           STRING WS-RD-FIELD-NAME DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-RD-ATTEMPTED-LEN DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-RD-TARGET-LEN DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-RD-VALUE DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD.
+
+       0900-TERMINATE.
+           PERFORM 0930-CHECK-RESTART-COMPLETION
+           IF WS-PROCESSED-COUNT > 0
+               PERFORM 0510-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 0950-WRITE-REPORT-FOOTER
+           PERFORM 0960-WRITE-SUMMARY-REPORT
+           CLOSE TRANS-FILE
+           CLOSE REJECT-FILE
+           CLOSE REPORT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       0930-CHECK-RESTART-COMPLETION.
+      *    IF WE ARE STILL IN SKIP MODE AT END OF FILE, THE
+      *    RESTART KEY FROM RESTPARM NEVER MATCHED ANY TR-RECORD-ID
+      *    IN THIS RUN (STALE PARM, RENUMBERED RECORDS, A TYPO) --
+      *    THE ENTIRE FILE WAS SKIPPED AND NOT ONE RECORD WAS
+      *    VALIDATED.  THAT MUST NOT LOOK LIKE A CLEAN RUN.
+           IF WS-SKIPPING
+               DISPLAY "ERROR: RESTART KEY '" WS-RESTART-KEY
+                   "' WAS NOT FOUND IN TRANS-FILE -- NO RECORDS "
+                   "WERE VALIDATED THIS RUN"
+               MOVE SPACE TO REPORT-RECORD
+               STRING "*** ERROR: RESTART KEY NOT FOUND -- NO "
+                   "RECORDS VALIDATED THIS RUN ***" DELIMITED BY SIZE
+                   INTO REPORT-RECORD
+               END-STRING
+               WRITE REPORT-RECORD
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       0950-WRITE-REPORT-FOOTER.
+           MOVE SPACE TO REPORT-RECORD
+           STRING "END OF REPORT - TOTAL TRUNCATIONS: "
+               DELIMITED BY SIZE
+               WS-TRUNC-COUNT DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD.
+
+       0960-WRITE-SUMMARY-REPORT.
+           MOVE SPACE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACE TO REPORT-RECORD
+           STRING "SUMMARY TOTALS FOR RUN DATE: "
+               DELIMITED BY SIZE
+               WS-RUN-DATE-X DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+           MOVE SPACE TO REPORT-RECORD
+           STRING "  TOTAL RECORDS READ:    " DELIMITED BY SIZE
+               WS-TOTAL-RECORDS-READ DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+           MOVE SPACE TO REPORT-RECORD
+           STRING "  TOTAL FIELDS CHECKED:  " DELIMITED BY SIZE
+               WS-TOTAL-FIELDS-CHECKED DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+           MOVE SPACE TO REPORT-RECORD
+           STRING "  TOTAL TRUNCATIONS:     " DELIMITED BY SIZE
+               WS-TRUNC-COUNT DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+           MOVE SPACE TO REPORT-RECORD
+           STRING "  TOTAL PASSED CLEAN:    " DELIMITED BY SIZE
+               WS-TOTAL-PASSED-CLEAN DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+           MOVE SPACE TO REPORT-RECORD
+           STRING "  BREAKDOWN BY TARGET FIELD NAME:" DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+           PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                   UNTIL WS-SUM-IDX > WS-SUM-COUNT
+               PERFORM 0965-WRITE-SUMMARY-DETAIL-LINE
+           END-PERFORM.
+
+       0965-WRITE-SUMMARY-DETAIL-LINE.
+           MOVE WS-SUM-FIELD-NAME (WS-SUM-IDX) TO WS-SD-FIELD-NAME
+           MOVE WS-SUM-CHECKED (WS-SUM-IDX) TO WS-SD-CHECKED
+           MOVE WS-SUM-TRUNC (WS-SUM-IDX) TO WS-SD-TRUNC
+           MOVE WS-SUM-PASS (WS-SUM-IDX) TO WS-SD-PASS
+           MOVE SPACE TO REPORT-RECORD
+           STRING "    " DELIMITED BY SIZE
+               WS-SD-FIELD-NAME DELIMITED BY SIZE
+               " CHECKED=" DELIMITED BY SIZE
+               WS-SD-CHECKED DELIMITED BY SIZE
+               " TRUNC=" DELIMITED BY SIZE
+               WS-SD-TRUNC DELIMITED BY SIZE
+               " PASS=" DELIMITED BY SIZE
+               WS-SD-PASS DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD.
